@@ -20,7 +20,89 @@
        PROGRAM-ID. calc.
        AUTHOR. AlexEnCode
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT-FILE  ASSIGN TO "batch_input.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+           SELECT BATCH-OUTPUT-FILE ASSIGN TO "batch_output.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-STATUS.
+
+      * Journal d'audit : une ligne par calcul, conservee entre les
+      * sessions pour la reconciliation de fin de journee.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit_log.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      * Point de reprise : dernier etat connu, pour repartir apres
+      * une coupure de session au lieu de tout ressaisir.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * Alimentation a largeur fixe pour le job de reconciliation de
+      * fin de journee : un enregistrement par calcul termine.
+           SELECT FEED-OUTPUT-FILE ASSIGN TO "recon_feed.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      * Mode de traitement par lot : triplet operande/operateur/
+      * operande par ligne, separes par des virgules.
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD     PIC X(30).
+
+       FD  BATCH-OUTPUT-FILE.
+       01  BATCH-OUTPUT-RECORD    PIC X(40).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD       PIC X(70).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-ITERATION       PIC 9(4).
+           05  FILLER             PIC X.
+           05  CP-NBR-A           PIC S9(3)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  CP-RESULT          PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  CP-SUM-RESULT      PIC S9(8)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  CP-MIN-RESULT      PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  CP-MAX-RESULT      PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+
+      * Enregistrement a largeur fixe attendu par le job de
+      * reconciliation : date, heure, operandes, operateur, resultat
+      * et code devise, chacun sur une position et une longueur fixes.
+       FD  FEED-OUTPUT-FILE.
+       01  FEED-OUTPUT-RECORD.
+           05  FEED-DATE          PIC X(10).
+           05  FILLER             PIC X.
+           05  FEED-TIME          PIC X(08).
+           05  FILLER             PIC X.
+           05  FEED-NBR-A         PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  FEED-OPERATOR      PIC X(01).
+           05  FILLER             PIC X.
+           05  FEED-NBR-B         PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  FEED-RESULT        PIC S9(6)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  FILLER             PIC X.
+           05  FEED-CURRENCY      PIC X(03).
+
        WORKING-STORAGE SECTION.
 
       * Ensemble des datas. Les views seront les valeurs affichées en
@@ -31,16 +113,87 @@
        01  WS-NBR-B            PIC S9(3)V9(2) VALUE 0.
        01  WS-B-VIEW           PIC ZZ9.99.
        01  WS-RESULT           PIC S9(6)V9(2) VALUE 0.
-       01  WS-R-VIEW           PIC ZZ9.99.
+       01  WS-R-VIEW           PIC -(6)9.99.
+
+      * A "Y" seulement quand DO-CALCULATION a produit un vrai
+      * resultat. Un calcul bloque (devises differentes, division par
+      * zero, ...) ou un operateur inconnu le remet a "N" pour que
+      * l'affichage "=", le journal d'audit, l'alimentation de
+      * reconciliation, les statistiques et le point de reprise ne
+      * soient jamais nourris avec un zero fabrique.
+       01  WS-CALC-OK          PIC x(1)       VALUE "Y".
        01  WS-EXITCODE         PIC x(1)       VALUE SPACE.
        01  WS-OPERATOR         PIC x(1)       VALUE "+".
        01  WS-CHOICE           PIC x(1)       VALUE "+".
        01  WS-BOUCLING         PIC 9          VALUE 0.
        01  WS-FINISHED         PIC 9          VALUE 1.
        01  WS-CHECKLENGTH      PIC 99         VALUE 0.
+
+      * A "Y" quand la saisie tient a la fois dans le format et dans
+      * les limites de la PICTURE numerique (TEST-NUMVAL ne verifie
+      * que le format, pas le calibre).
+       01  WS-RANGE-OK         PIC x(1)       VALUE "N".
        01  WS-NUMBER-ENTRY     PIC X(13)      VALUE "NOMBRE    :  ".
        01  ws-OPERATEUR-ENTRY  PIC X(13)      VALUE "OPERATEUR :  ".
 
+      * Saisie brute d'un nombre, validée avant conversion numérique
+       01  WS-NBR-A-ENTRY      PIC X(9)       VALUE SPACES.
+       01  WS-NBR-B-ENTRY      PIC X(9)       VALUE SPACES.
+
+      * Statistiques de la session, pour le rapport de fin de session
+       01  WS-CALC-COUNT       PIC 9(4)       VALUE 0.
+       01  WS-SUM-RESULT       PIC S9(8)V9(2) VALUE 0.
+       01  WS-MIN-RESULT       PIC S9(6)V9(2) VALUE 0.
+       01  WS-MAX-RESULT       PIC S9(6)V9(2) VALUE 0.
+
+      * Commandes au clavier : quitter (q) ou annuler le dernier
+      * calcul (u), en plus des operateurs.
+       01  WS-PREV-NBR-A       PIC S9(3)V9(2) VALUE 0.
+       01  WS-COMMAND-DONE     PIC X(1)       VALUE "N".
+
+      * Point de reprise
+       01  WS-CHECKPOINT-STATUS PIC X(2)      VALUE "00".
+       01  WS-HAS-CHECKPOINT   PIC X(1)       VALUE "N".
+       01  WS-RESUME-CHOICE    PIC X(1)       VALUE "N".
+       01  WS-RESUME-ENTRY     PIC X(18)      VALUE "REPRENDRE (Y/N): ".
+
+      * Mode de fonctionnement : (I)nteractif ou (B)atch. Peut etre
+      * impose en ligne de commande (calc B) pour un lancement par
+      * un ordonnanceur, sans terminal ni operateur pour repondre
+      * aux invites.
+       01  WS-RUN-MODE         PIC X(1)       VALUE "I".
+       01  WS-MODE-ENTRY       PIC X(13)      VALUE "MODE (I/B):  ".
+       01  WS-CMD-LINE-ARG     PIC X(1)       VALUE SPACE.
+
+      * Gestion du fichier de traitement par lot
+       01  WS-BATCH-IN-STATUS  PIC X(2)       VALUE "00".
+       01  WS-BATCH-OUT-STATUS PIC X(2)       VALUE "00".
+       01  WS-BATCH-EOF        PIC X(1)       VALUE "N".
+       01  WS-BATCH-A          PIC X(9)       VALUE SPACES.
+       01  WS-BATCH-OP         PIC X(1)       VALUE SPACES.
+       01  WS-BATCH-B          PIC X(9)       VALUE SPACES.
+
+      * Journal d'audit
+       01  WS-AUDIT-STATUS     PIC X(2)       VALUE "00".
+
+      * Code devise/unite associe a chaque operande et au resultat,
+      * pour eviter d'additionner ou de soustraire deux devises
+      * differentes sans s'en rendre compte. Code par defaut EUR.
+       COPY curramt REPLACING
+           ==WS-CUR-TAG-CODE== BY ==WS-CUR-A-CODE==
+           ==WS-CUR-TAG==      BY ==WS-CUR-A==.
+       COPY curramt REPLACING
+           ==WS-CUR-TAG-CODE== BY ==WS-CUR-B-CODE==
+           ==WS-CUR-TAG==      BY ==WS-CUR-B==.
+       COPY curramt REPLACING
+           ==WS-CUR-TAG-CODE== BY ==WS-CUR-R-CODE==
+           ==WS-CUR-TAG==      BY ==WS-CUR-R==.
+       01  WS-CURRENCY-ENTRY   PIC X(13)      VALUE "DEVISE (3):  ".
+
+      * Alimentation du travail de reconciliation de fin de journee :
+      * un enregistrement a largeur fixe par calcul termine.
+       01  WS-FEED-STATUS      PIC X(2)       VALUE "00".
+
       *date time management
        01  WS-DATE.
            05  WS-DAY       PIC 99.
@@ -49,6 +202,7 @@
            05 FILLER        PIC X          VALUE '/'. 
            05  WS-YEAR      PIC 9(4).
        01  DATE-STRING      PIC X(8).
+       01  TIME-STRING      PIC X(8).
 
        01  WS-TIME.
            05  WS-HOUR      PIC 99.
@@ -68,8 +222,67 @@
            DISPLAY "|              Calculatrice  COBOL               |".
            DISPLAY " ------------------------------------------------".
 
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           OPEN EXTEND FEED-OUTPUT-FILE.
+           IF WS-FEED-STATUS NOT = "00"
+               OPEN OUTPUT FEED-OUTPUT-FILE
+           END-IF.
+
+      * Le mode peut etre impose en argument de ligne de commande
+      * (calc B) : lancement par un ordonnanceur, sans operateur pour
+      * repondre aux invites de reprise ou de choix du mode.
+           ACCEPT WS-CMD-LINE-ARG FROM COMMAND-LINE.
+           MOVE FUNCTION UPPER-CASE (WS-CMD-LINE-ARG)
+               TO WS-CMD-LINE-ARG.
+
+           IF WS-CMD-LINE-ARG = "B"
+               MOVE "B" TO WS-RUN-MODE
+           ELSE
+      * Une session precedente a-t-elle ete interrompue avant sa fin ?
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "N" TO WS-HAS-CHECKPOINT
+                       NOT AT END
+                           MOVE "Y" TO WS-HAS-CHECKPOINT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   MOVE "N" TO WS-HAS-CHECKPOINT
+               END-IF
 
-           DISPLAY "Entrez une première valeur, un opérateur puis".  
+               IF WS-HAS-CHECKPOINT = "Y"
+                   DISPLAY "Une session interrompue a ete detectee."
+                   DISPLAY WS-RESUME-ENTRY WITH NO ADVANCING
+                   ACCEPT WS-RESUME-CHOICE
+                   MOVE FUNCTION UPPER-CASE (WS-RESUME-CHOICE)
+                       TO WS-RESUME-CHOICE
+               END-IF
+
+      * Une reprise acceptee poursuit forcement la session interactive
+      * interrompue : inutile (et dangereux pour le point de controle,
+      * jamais consomme) de proposer le mode lot dans ce cas.
+               IF WS-RESUME-CHOICE = "Y"
+                   MOVE "I" TO WS-RUN-MODE
+               ELSE
+                   DISPLAY "Traitement a la volee (I) ou par lot (B) ?"
+                   DISPLAY WS-MODE-ENTRY WITH NO ADVANCING
+                   ACCEPT WS-RUN-MODE
+                   MOVE FUNCTION UPPER-CASE (WS-RUN-MODE) TO WS-RUN-MODE
+               END-IF
+           END-IF.
+
+           IF WS-RUN-MODE = "B"
+               PERFORM BATCH-PROCESS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Entrez une première valeur, un opérateur puis".
            DISPLAY "une seconde valeur".
            DISPLAY "Liste des operateurs :".
            DISPLAY "- Addition:       +".
@@ -77,16 +290,39 @@
            DISPLAY "- Division:       /".
            DISPLAY "- Multiplication: x".
            DISPLAY "- Puissance:      p".
+           DISPLAY "- Modulo:         m".
+           DISPLAY "- Racine carrée:  r (de la première valeur)".
+           DISPLAY "- Pourcentage:    % (A pourcent de B)".
+           DISPLAY "- Annuler:        u (le dernier calcul)".
+           DISPLAY "- Quitter:        q".
            DISPLAY " ------------------------------------------------".
            DISPLAY "Entrez votre calcul:".
            DISPLAY SPACE.
 
-      * Saisie de la valeur A, servant de base
+      * Saisie de la valeur A, servant de base, sauf reprise d'une
+      * session interrompue : on repart alors du dernier point de
+      * controle au lieu de tout ressaisir.
+
+           IF WS-RESUME-CHOICE = "Y"
+               MOVE CP-ITERATION TO WS-CALC-COUNT
+               MOVE CP-NBR-A TO WS-NBR-A
+               MOVE CP-RESULT TO WS-RESULT
+               MOVE CP-SUM-RESULT TO WS-SUM-RESULT
+               MOVE CP-MIN-RESULT TO WS-MIN-RESULT
+               MOVE CP-MAX-RESULT TO WS-MAX-RESULT
+               MOVE WS-NBR-A TO WS-A-VIEW
+      * Le point de controle ne memorise pas de devise ; on repart
+      * avec le code par defaut, ressaisi normalement au calcul
+      * suivant via VALIDATE-NBR-B.
+               MOVE "EUR" TO WS-CUR-A-CODE
+               DISPLAY "Reprise de la session, valeur de depart :"
+                   SPACE WS-A-VIEW
+           ELSE
+               PERFORM VALIDATE-NBR-A
+               MOVE WS-NBR-A TO WS-A-VIEW
+           END-IF.
+           MOVE WS-NBR-A TO WS-PREV-NBR-A.
 
-           DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING.          
-           ACCEPT WS-NBR-A.
-           MOVE WS-NBR-A TO WS-A-VIEW.
-   
       * Le Programme bouclera 20 fois. Il sera possible de sortir 
       * après chaque calcul.
 
@@ -97,44 +333,68 @@
 
        1000-begin.
 
-      * Un operateur sur les 5 proposés
-           DISPLAY WS-OPERATEUR-ENTRY WITH NO ADVANCING. 
-           ACCEPT WS-OPERATOR.
+      * Un operateur parmi ceux proposés, ou une commande (quitter,
+      * annuler le dernier calcul).
+      *
+      * "u" ne fait que remettre WS-NBR-A a sa valeur d'avant le
+      * dernier calcul, pour repartir sur un nouveau calcul sans avoir
+      * a la ressaisir : il ne touche pas au journal d'audit, a
+      * l'alimentation de reconciliation, au point de reprise ni aux
+      * statistiques de session, qui restent la preuve de ce qui a ete
+      * reellement calcule (l'audit log n'est jamais reecrit).
+           MOVE "N" TO WS-COMMAND-DONE.
+           PERFORM UNTIL WS-COMMAND-DONE = "Y"
+               DISPLAY WS-OPERATEUR-ENTRY WITH NO ADVANCING
+               ACCEPT WS-OPERATOR
+               EVALUATE WS-OPERATOR
+                   WHEN "q"
+                   WHEN "Q"
+                       PERFORM PRINT-SESSION-SUMMARY
+                       PERFORM CLEAR-CHECKPOINT
+                       SET WS-BOUCLING TO WS-FINISHED
+                       STOP RUN
+                   WHEN "u"
+                   WHEN "U"
+                       MOVE WS-PREV-NBR-A TO WS-NBR-A
+                       MOVE WS-NBR-A TO WS-A-VIEW
+                       DISPLAY "Calcul annule, valeur de depart :"
+                           SPACE WS-A-VIEW
+                       DISPLAY "(l'historique et le resume de session"
+                           " ne sont pas modifies)"
+                   WHEN OTHER
+                       MOVE "Y" TO WS-COMMAND-DONE
+               END-EVALUATE
+           END-PERFORM.
 
-      * Deuxieme valeur ref: 
-           DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING. 
-           ACCEPT WS-NBR-B.
+      * Deuxieme valeur ref:
+           PERFORM VALIDATE-NBR-B.
            MOVE WS-NBR-B TO WS-B-VIEW.
            MOVE WS-OPERATOR TO WS-CHOICE.
-      
-      * Switch: selon opérateur, calcul différent
-           EVALUATE WS-CHOICE
-               WHEN '+' 
-                   PERFORM ADDITIONS
-               WHEN '-'
-                   PERFORM SOUSTRACTIONS
-               WHEN 'x'
-                   PERFORM MULTIPLICATIONS
-               WHEN '/'
-                  PERFORM DIVISIONS
-               WHEN 'p'
-                  PERFORM PUISSANCES
-               WHEN 'END'
-                  PERFORM BYEBYE 
-               WHEN OTHER
-                   DISPLAY "Operateur inexistant."
-           END-EVALUATE.
-           
-      * affichage du resultat : Si positif valeur tronquée
-      * si positif, valeur calculée  
+
+      * Garde la valeur de depart de ce calcul pour pouvoir l'annuler
+      * au prochain tour si besoin.
+           MOVE WS-NBR-A TO WS-PREV-NBR-A.
+
+           PERFORM DO-CALCULATION.
+
+      * affichage du resultat, signe et pleine largeur (WS-R-VIEW
+      * porte le signe et les 6 chiffres entiers de WS-RESULT). Un
+      * calcul bloque ou un operateur inconnu (WS-CALC-OK = "N") n'a
+      * rien produit de reel : on n'ecrit ni la ligne "=", ni le
+      * journal d'audit, ni l'alimentation de reconciliation, ni les
+      * statistiques, ni le point de reprise - le message d'erreur
+      * deja affiche par le calcul suffit.
            DISPLAY " ------------------------------------------------".
 
-           IF WS-RESULT >= 0
-           DISPLAY WS-A-VIEW SPACE WS-OPERATOR SPACE WS-B-VIEW
-           SPACE "=" SPACE WS-R-VIEW
+           IF WS-CALC-OK = "Y"
+               DISPLAY WS-A-VIEW SPACE WS-CUR-A-CODE SPACE WS-OPERATOR
+               SPACE WS-B-VIEW SPACE WS-CUR-B-CODE
+               SPACE "=" SPACE WS-R-VIEW SPACE WS-CUR-R-CODE
+               PERFORM CALCULTIMING-STAMP
+               PERFORM ACCUMULATE-STATS
+               PERFORM WRITE-CHECKPOINT
            ELSE
-           DISPLAY WS-A-VIEW SPACE WS-OPERATOR SPACE WS-B-VIEW
-           SPACE "=" SPACE WS-RESULT
+               DISPLAY "Calcul non enregistre (voir message ci-dessus)."
            END-IF.
            DISPLAY " ------------------------------------------------".
 
@@ -152,6 +412,8 @@
 
            PERFORM CONTINUEWITHRESULT
            ELSE
+           PERFORM PRINT-SESSION-SUMMARY
+           PERFORM CLEAR-CHECKPOINT
            SET WS-BOUCLING TO WS-FINISHED
            STOP RUN
            END-IF.
@@ -164,34 +426,227 @@
       *                  Paragraphes de méthodes                    *
       ***************************************************************
 
-       BYEBYE.
-           STOP RUN.
+      * Mise à jour des statistiques de la session après chaque
+      * calcul interactif (nombre de calculs, somme, min et max).
+       ACCUMULATE-STATS.
+           IF WS-CALC-COUNT = 0
+               MOVE WS-RESULT TO WS-MIN-RESULT
+               MOVE WS-RESULT TO WS-MAX-RESULT
+           ELSE
+               IF WS-RESULT < WS-MIN-RESULT
+                   MOVE WS-RESULT TO WS-MIN-RESULT
+               END-IF
+               IF WS-RESULT > WS-MAX-RESULT
+                   MOVE WS-RESULT TO WS-MAX-RESULT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-CALC-COUNT.
+           ADD WS-RESULT TO WS-SUM-RESULT.
+           EXIT.
+
+      * Rapport de fin de session, affiché juste avant l'arrêt du
+      * programme quand l'opérateur répond non à "Continuer?".
+       PRINT-SESSION-SUMMARY.
+           DISPLAY " ------------------------------------------------".
+           DISPLAY "|          Resume de la session                  |".
+           DISPLAY " ------------------------------------------------".
+           DISPLAY "Nombre de calculs : " WS-CALC-COUNT.
+           IF WS-CALC-COUNT > 0
+               DISPLAY "Somme des résultats : " WS-SUM-RESULT
+               DISPLAY "Résultat minimum : " WS-MIN-RESULT
+               DISPLAY "Résultat maximum : " WS-MAX-RESULT
+           END-IF.
+           DISPLAY " ------------------------------------------------".
+           EXIT.
+
+      * Saisie de WS-NBR-A avec re-saisie tant que la valeur tapée
+      * n'est pas numérique. On saisit d'abord dans un champ
+      * alphanumérique pour pouvoir vérifier le texte réellement
+      * tapé (ACCEPT direct sur un champ numérique remplace toute
+      * saisie invalide par zéro avant qu'on puisse la contrôler).
+      * WS-CHECKLENGTH compte les saisies invalides.
+       VALIDATE-NBR-A.
+           MOVE ZERO TO WS-CHECKLENGTH.
+           MOVE "N" TO WS-RANGE-OK.
+           PERFORM UNTIL WS-RANGE-OK = "Y"
+               DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING
+               ACCEPT WS-NBR-A-ENTRY
+               PERFORM UNTIL FUNCTION TEST-NUMVAL
+                       (FUNCTION TRIM(WS-NBR-A-ENTRY)) = 0
+                   ADD 1 TO WS-CHECKLENGTH
+                   DISPLAY "Saisie invalide, entrez un nombre."
+                   DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING
+                   ACCEPT WS-NBR-A-ENTRY
+               END-PERFORM
+               COMPUTE WS-NBR-A =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-NBR-A-ENTRY))
+                   ON SIZE ERROR
+                       ADD 1 TO WS-CHECKLENGTH
+                       DISPLAY "Valeur hors limites (max 999.99),"
+                           " entrez un nombre."
+                   NOT ON SIZE ERROR
+                       MOVE "Y" TO WS-RANGE-OK
+               END-COMPUTE
+           END-PERFORM.
+
+           DISPLAY WS-CURRENCY-ENTRY WITH NO ADVANCING.
+           ACCEPT WS-CUR-A-CODE.
+           MOVE FUNCTION UPPER-CASE (WS-CUR-A-CODE) TO WS-CUR-A-CODE.
+           EXIT.
+
+      * Même principe que VALIDATE-NBR-A, pour WS-NBR-B.
+       VALIDATE-NBR-B.
+           MOVE ZERO TO WS-CHECKLENGTH.
+           MOVE "N" TO WS-RANGE-OK.
+           PERFORM UNTIL WS-RANGE-OK = "Y"
+               DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING
+               ACCEPT WS-NBR-B-ENTRY
+               PERFORM UNTIL FUNCTION TEST-NUMVAL
+                       (FUNCTION TRIM(WS-NBR-B-ENTRY)) = 0
+                   ADD 1 TO WS-CHECKLENGTH
+                   DISPLAY "Saisie invalide, entrez un nombre."
+                   DISPLAY WS-NUMBER-ENTRY WITH NO ADVANCING
+                   ACCEPT WS-NBR-B-ENTRY
+               END-PERFORM
+               COMPUTE WS-NBR-B =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-NBR-B-ENTRY))
+                   ON SIZE ERROR
+                       ADD 1 TO WS-CHECKLENGTH
+                       DISPLAY "Valeur hors limites (max 999.99),"
+                           " entrez un nombre."
+                   NOT ON SIZE ERROR
+                       MOVE "Y" TO WS-RANGE-OK
+               END-COMPUTE
+           END-PERFORM.
+
+           DISPLAY WS-CURRENCY-ENTRY WITH NO ADVANCING.
+           ACCEPT WS-CUR-B-CODE.
+           MOVE FUNCTION UPPER-CASE (WS-CUR-B-CODE) TO WS-CUR-B-CODE.
+           EXIT.
+
+      * Switch: selon opérateur, calcul différent. Commun au mode
+      * interactif (1000-BEGIN) et au mode batch (BATCH-PROCESS-LINE).
+       DO-CALCULATION.
+           MOVE "Y" TO WS-CALC-OK.
+           EVALUATE WS-CHOICE
+               WHEN '+'
+                   PERFORM ADDITIONS
+               WHEN '-'
+                   PERFORM SOUSTRACTIONS
+               WHEN 'x'
+                   PERFORM MULTIPLICATIONS
+               WHEN '/'
+                  PERFORM DIVISIONS
+               WHEN 'p'
+                  PERFORM PUISSANCES
+               WHEN 'm'
+                  PERFORM MODULOS
+               WHEN 'r'
+                  PERFORM RACINES
+               WHEN '%'
+                  PERFORM POURCENTAGES
+               WHEN OTHER
+                   DISPLAY "Operateur inexistant."
+                   MOVE "N" TO WS-CALC-OK
+                   MOVE ZERO TO WS-RESULT
+                   MOVE WS-RESULT TO WS-R-VIEW
+           END-EVALUATE.
+           EXIT.
+
+      * Additionner deux devises differentes n'a pas de sens : le
+      * calcul est bloque et le resultat mis a zero plutot que de
+      * rendre un total qui mélangerait deux unites.
        ADDITIONS.
-           ADD WS-NBR-A TO WS-NBR-B GIVING WS-RESULT.
+           IF WS-CUR-A-CODE NOT = WS-CUR-B-CODE
+               DISPLAY "Devises differentes (" WS-CUR-A-CODE "/"
+                   WS-CUR-B-CODE "), addition annulee."
+               MOVE ZERO TO WS-RESULT
+               MOVE "N" TO WS-CALC-OK
+           ELSE
+               ADD WS-NBR-A TO WS-NBR-B GIVING WS-RESULT
+           END-IF.
            MOVE WS-RESULT TO WS-R-VIEW.
+           MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
            EXIT.
 
        SOUSTRACTIONS.
-           SUBTRACT WS-NBR-B FROM WS-NBR-A GIVING WS-RESULT.
+           IF WS-CUR-A-CODE NOT = WS-CUR-B-CODE
+               DISPLAY "Devises differentes (" WS-CUR-A-CODE "/"
+                   WS-CUR-B-CODE "), soustraction annulee."
+               MOVE ZERO TO WS-RESULT
+               MOVE "N" TO WS-CALC-OK
+           ELSE
+               SUBTRACT WS-NBR-B FROM WS-NBR-A GIVING WS-RESULT
+           END-IF.
+           MOVE WS-RESULT TO WS-R-VIEW.
+           MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
            EXIT.
 
        MULTIPLICATIONS.
-           MULTIPLY WS-NBR-A BY WS-NBR-B GIVING WS-RESULT.
+           COMPUTE WS-RESULT = WS-NBR-A * WS-NBR-B
+               ON SIZE ERROR
+                   DISPLAY "resultat depasse la capacite du champ"
+                   MOVE ZERO TO WS-RESULT
+                   MOVE "N" TO WS-CALC-OK
+           END-COMPUTE.
            MOVE WS-RESULT TO WS-R-VIEW.
+           MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
            EXIT.
 
        DIVISIONS.
              IF WS-NBR-B NOT = 0
              DIVIDE WS-NBR-A BY WS-NBR-B GIVING WS-RESULT
-             MOVE WS-RESULT TO WS-R-VIEW
              ELSE
              DISPLAY "division par 0 impossible"
+             MOVE ZERO TO WS-RESULT
+             MOVE "N" TO WS-CALC-OK
              END-IF.
+             MOVE WS-RESULT TO WS-R-VIEW.
+             MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
              EXIT.
 
        PUISSANCES.
              COMPUTE WS-RESULT = WS-NBR-A ** WS-NBR-B
+                 ON SIZE ERROR
+                     DISPLAY "resultat depasse la capacite du champ"
+                     MOVE ZERO TO WS-RESULT
+                     MOVE "N" TO WS-CALC-OK
+             END-COMPUTE.
+             MOVE WS-RESULT TO WS-R-VIEW.
+             MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
+           EXIT.
+
+       MODULOS.
+             IF WS-NBR-B NOT = 0
+             COMPUTE WS-RESULT = FUNCTION MOD(WS-NBR-A, WS-NBR-B)
+             ELSE
+             DISPLAY "modulo par 0 impossible"
+             MOVE ZERO TO WS-RESULT
+             MOVE "N" TO WS-CALC-OK
+             END-IF.
+             MOVE WS-RESULT TO WS-R-VIEW.
+             MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
+           EXIT.
+
+      * Racine carrée de la première valeur ; la deuxième valeur
+      * saisie n'est pas utilisée.
+       RACINES.
+             IF WS-NBR-A >= 0
+             COMPUTE WS-RESULT = FUNCTION SQRT(WS-NBR-A)
+             ELSE
+             DISPLAY "racine carrée d'un nombre négatif impossible"
+             MOVE ZERO TO WS-RESULT
+             MOVE "N" TO WS-CALC-OK
+             END-IF.
+             MOVE WS-RESULT TO WS-R-VIEW.
+             MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
+           EXIT.
+
+      * WS-NBR-A pourcent de WS-NBR-B.
+       POURCENTAGES.
+             COMPUTE WS-RESULT = (WS-NBR-A / 100) * WS-NBR-B
              MOVE WS-RESULT TO WS-R-VIEW.
+             MOVE WS-CUR-A-CODE TO WS-CUR-R-CODE.
            EXIT.
            
        CONTINUEWITHRESULT.
@@ -200,22 +655,195 @@
            MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE
            IF WS-EXITCODE NOT EQUAL "N"
             SET WS-NBR-A TO WS-RESULT
+            MOVE WS-CUR-R-CODE TO WS-CUR-A-CODE
             DISPLAY WS-NBR-A
            ELSE
             DISPLAY "Nouveau calcul :"
-            ACCEPT WS-NBR-A
+            PERFORM VALIDATE-NBR-A
            END-IF.
            EXIT.
 
-       CALCULTIMING.
+      * Horodatage du calcul courant (date et heure reelles, pas la
+      * date de compilation) et depot de la ligne d'audit associee.
+       CALCULTIMING-STAMP.
            ACCEPT DATE-STRING FROM DATE YYYYMMDD.
            MOVE DATE-STRING(1:4) TO WS-YEAR.
            MOVE DATE-STRING(5:2) TO WS-MONTH.
            MOVE  DATE-STRING(7:2) TO  WS-DAY.
            DISPLAY "Le calcul a été fait le:" SPACE WS-DATE.
-         
-           MOVE FUNCTION WHEN-COMPILED(9:2) TO WS-HOUR.
-           MOVE FUNCTION WHEN-COMPILED(11:2) TO WS-MINUTE.
-           MOVE FUNCTION WHEN-COMPILED(13:2) TO WS-SECOND.
-           DISPLAY "Compilé à :" SPACE WS-TIME.    
-    
\ No newline at end of file
+
+           ACCEPT TIME-STRING FROM TIME.
+           MOVE TIME-STRING(1:2) TO WS-HOUR.
+           MOVE TIME-STRING(3:2) TO WS-MINUTE.
+           MOVE TIME-STRING(5:2) TO WS-SECOND.
+           DISPLAY "à :" SPACE WS-TIME.
+
+           PERFORM WRITE-AUDIT-LOG.
+           PERFORM WRITE-FEED-RECORD.
+           EXIT.
+
+      * Ecrit une ligne du journal d'audit pour le calcul courant.
+       WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           STRING WS-DATE SPACE WS-TIME SPACE
+                  WS-A-VIEW SPACE WS-OPERATOR SPACE WS-B-VIEW
+                  SPACE "=" SPACE WS-R-VIEW
+               DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           EXIT.
+
+      * Ecrit l'enregistrement a largeur fixe du calcul courant pour
+      * le job de reconciliation de fin de journee.
+       WRITE-FEED-RECORD.
+           MOVE SPACES TO FEED-OUTPUT-RECORD.
+           MOVE WS-DATE      TO FEED-DATE.
+           MOVE WS-TIME      TO FEED-TIME.
+           MOVE WS-NBR-A     TO FEED-NBR-A.
+           MOVE WS-OPERATOR  TO FEED-OPERATOR.
+           MOVE WS-NBR-B     TO FEED-NBR-B.
+           MOVE WS-RESULT    TO FEED-RESULT.
+           IF WS-RUN-MODE = "B"
+               MOVE SPACES TO FEED-CURRENCY
+           ELSE
+               MOVE WS-CUR-R-CODE TO FEED-CURRENCY
+           END-IF.
+           WRITE FEED-OUTPUT-RECORD.
+           EXIT.
+
+      * Depose le dernier etat connu, pour repartir apres une coupure
+      * de session au lieu de tout ressaisir. LINE SEQUENTIAL ne
+      * permet pas de reecrire un enregistrement en place : on rouvre
+      * le fichier en sortie a chaque calcul, ce qui ne garde que le
+      * dernier etat.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Impossible d'ecrire le point de reprise"
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE WS-CALC-COUNT TO CP-ITERATION.
+           MOVE WS-NBR-A TO CP-NBR-A.
+           MOVE WS-RESULT TO CP-RESULT.
+           MOVE WS-SUM-RESULT TO CP-SUM-RESULT.
+           MOVE WS-MIN-RESULT TO CP-MIN-RESULT.
+           MOVE WS-MAX-RESULT TO CP-MAX-RESULT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+      * Efface le point de reprise a la fin normale d'une session,
+      * pour qu'une prochaine execution ne propose pas de reprendre
+      * une session qui s'est en realite terminee proprement.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Impossible d'effacer le point de reprise"
+               EXIT PARAGRAPH
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+      * Traitement par lot : lit des triplets operande,operateur,
+      * operande dans BATCH-INPUT-FILE et ecrit chaque resultat dans
+      * BATCH-OUTPUT-FILE, sans solliciter le terminal.
+       BATCH-PROCESS.
+           OPEN INPUT  BATCH-INPUT-FILE.
+           IF WS-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir batch_input.txt"
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT BATCH-OUTPUT-FILE.
+           IF WS-BATCH-OUT-STATUS NOT = "00"
+               DISPLAY "Impossible d'ouvrir batch_output.txt"
+               CLOSE BATCH-INPUT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-BATCH-EOF.
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BATCH-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       PERFORM BATCH-PROCESS-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE BATCH-OUTPUT-FILE.
+           DISPLAY "Traitement par lot termine : batch_output.txt".
+           EXIT.
+
+       BATCH-PROCESS-LINE.
+           UNSTRING BATCH-INPUT-RECORD DELIMITED BY ","
+               INTO WS-BATCH-A WS-BATCH-OP WS-BATCH-B.
+
+           MOVE SPACES TO BATCH-OUTPUT-RECORD.
+
+      * TEST-NUMVAL ne verifie que le format ; un triplet mal forme
+      * (texte non numerique) est rejete ici plutot que de devenir un
+      * zero fabrique via NUMVAL.
+           IF (FUNCTION TEST-NUMVAL (FUNCTION TRIM(WS-BATCH-A))
+                   NOT = 0)
+              OR (FUNCTION TEST-NUMVAL (FUNCTION TRIM(WS-BATCH-B))
+                   NOT = 0)
+               DISPLAY "Triplet invalide (operande non numerique) : "
+                   BATCH-INPUT-RECORD
+               STRING BATCH-INPUT-RECORD SPACE "= ERREUR"
+                   DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+               WRITE BATCH-OUTPUT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+      * Meme un triplet numeriquement bien forme peut depasser le
+      * calibre de WS-NBR-A/WS-NBR-B (PIC S9(3)V9(2), 999.99 max).
+           COMPUTE WS-NBR-A = FUNCTION NUMVAL(FUNCTION TRIM(WS-BATCH-A))
+               ON SIZE ERROR
+                   DISPLAY "Triplet invalide (operande hors limites) : "
+                       BATCH-INPUT-RECORD
+                   STRING BATCH-INPUT-RECORD SPACE "= ERREUR"
+                       DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+                   WRITE BATCH-OUTPUT-RECORD
+                   EXIT PARAGRAPH
+           END-COMPUTE.
+           COMPUTE WS-NBR-B = FUNCTION NUMVAL(FUNCTION TRIM(WS-BATCH-B))
+               ON SIZE ERROR
+                   DISPLAY "Triplet invalide (operande hors limites) : "
+                       BATCH-INPUT-RECORD
+                   STRING BATCH-INPUT-RECORD SPACE "= ERREUR"
+                       DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+                   WRITE BATCH-OUTPUT-RECORD
+                   EXIT PARAGRAPH
+           END-COMPUTE.
+
+           MOVE WS-BATCH-OP TO WS-OPERATOR
+           MOVE WS-OPERATOR TO WS-CHOICE
+           MOVE WS-NBR-A TO WS-A-VIEW
+           MOVE WS-NBR-B TO WS-B-VIEW
+
+      * Le lot ne transporte pas de devise par triplet : les deux
+      * operandes sont traites dans la meme unite par defaut, pour ne
+      * pas bloquer un traitement de masse sur le controle de devise.
+           MOVE "STD" TO WS-CUR-A-CODE
+           MOVE "STD" TO WS-CUR-B-CODE
+
+           PERFORM DO-CALCULATION.
+
+      * Un calcul bloque (division par zero, etc.) ne va ni au
+      * journal d'audit ni a l'alimentation de reconciliation ;
+      * batch_output.txt garde une trace lisible du triplet en erreur
+      * plutot qu'un zero fabrique indiscernable d'un vrai resultat.
+           IF WS-CALC-OK = "Y"
+               PERFORM CALCULTIMING-STAMP
+               STRING WS-A-VIEW   SPACE WS-OPERATOR SPACE WS-B-VIEW
+                      SPACE "=" SPACE WS-R-VIEW
+                   DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+           ELSE
+               STRING WS-A-VIEW   SPACE WS-OPERATOR SPACE WS-B-VIEW
+                      SPACE "= ERREUR"
+                   DELIMITED BY SIZE INTO BATCH-OUTPUT-RECORD
+           END-IF.
+           WRITE BATCH-OUTPUT-RECORD.
+           EXIT.
