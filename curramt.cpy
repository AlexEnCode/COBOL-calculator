@@ -0,0 +1,7 @@
+      *=============================================================*
+      * CURRAMT : code devise/unite (EUR, USD, ...) associe a un     *
+      * operande ou a un resultat, evitant de mélanger deux devises  *
+      * par erreur.                                                  *
+      *=============================================================*
+       01  WS-CUR-TAG.
+           05  WS-CUR-TAG-CODE     PIC X(3).
